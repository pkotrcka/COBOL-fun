@@ -1,63 +1,377 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CIRCLEAREA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-MASTER-FILE ASSIGN TO "RATEMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RM-MATERIAL-CODE
+               FILE STATUS IS WS-RATE-STATUS.
+           SELECT CIRC-AUDIT-FILE ASSIGN TO "CIRCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CIRCAUD-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD RATE-MASTER-FILE.
+       01 RM-RECORD.
+           05 RM-MATERIAL-CODE PIC X(6).
+           05 RM-PRICE-PER-AREA PIC S9(5)V9(4).
+
+       FD CIRC-AUDIT-FILE.
+           COPY circaud.
+
        WORKING-STORAGE SECTION.
+           COPY areacpy.
+
+      * audit trail of every area/cost quote, needed so the daily
+      * operations summary can tally CIRCLEAREA activity
+       01 WS-CIRCAUD-STATUS PIC X(2).
+       01 WS-TIMESTAMP PIC X(21).
+       01 WS-ERROR-CODE PIC X(8) VALUE SPACES.
+
+       01 WS-PI PIC 9(1)V9(5) VALUE 3.14159.
+
+      * shape-selection menu for the area-quoting subsystem
+       01 WS-SHAPE PIC X(1) VALUE 'C'.
+	88 SHAPE-IS-CIRCLE VALUE 'C'.
+	88 SHAPE-IS-RECTANGLE VALUE 'R'.
+	88 SHAPE-IS-TRIANGLE VALUE 'T'.
+	88 SHAPE-IS-ANNULUS VALUE 'A'.
+
+      * circle fields, including diameter input
        01 WS-RADIUS PIC S9(2)V9(2) VALUE 0.
        01 WS-RADIUSSQR PIC S9(4)V9(2).
-       01 WS-NAME PIC A(10).
-       01 WS-PI PIC 9(1)V9(5) VALUE 3.14159.
-       01 WS-AREA PIC S9(5)V9(4).
-       01 WS-TRYAGAIN PIC X(10).
-	88 YESANSWER VALUE "yes", "Yes", "ja", "Ja", "ano", "Ano".
+       01 WS-INPUT-TYPE PIC X(1) VALUE 'R'.
+	88 INPUT-IS-RADIUS VALUE 'R'.
+	88 INPUT-IS-DIAMETER VALUE 'D'.
+       01 WS-RADIUS-STAGE PIC S9(6)V9(2).
+
+      * large vessel sizing mode, with wider PIC clauses so a
+      * multi-meter tank or vessel head radius does not truncate or
+      * overflow the normal small-stock fields
+       01 WS-VESSEL-MODE PIC X(1) VALUE 'N'.
+	88 NORMAL-VESSEL-MODE VALUE 'N'.
+	88 LARGE-VESSEL-MODE VALUE 'L'.
+       01 WS-LG-RADIUS PIC S9(6)V9(2).
+       01 WS-LG-RADIUSSQR PIC S9(9)V9(4).
+
+      * rectangle fields
+       01 WS-LENGTH PIC S9(4)V9(2).
+       01 WS-WIDTH PIC S9(4)V9(2).
+
+      * triangle fields
+       01 WS-BASE PIC S9(4)V9(2).
+       01 WS-HEIGHT PIC S9(4)V9(2).
+
+      * annulus/ring fields, for pipe stock
+       01 WS-OUTER-RADIUS PIC S9(4)V9(2).
+       01 WS-INNER-RADIUS PIC S9(4)V9(2).
+       01 WS-OUTERSQR PIC S9(8)V9(4).
+       01 WS-INNERSQR PIC S9(8)V9(4).
+
+      * material cost lookup for jobs
+       01 WS-MATERIAL-CODE PIC X(6).
+       01 WS-RATE-STATUS PIC X(2).
+       01 WS-COST PIC S9(15)V9(2).
+       01 WS-MATERIAL-FOUND PIC X(1) VALUE 'N'.
+	88 MATERIAL-WAS-FOUND VALUE 'Y'.
 
        PROCEDURE DIVISION.
 
-      * enter name of the user
+      * enter name of the user and the material code for the job
 
        MAIN.
            DISPLAY 'Enter your name (10 chars max)'.
            ACCEPT WS-NAME.
-      * enter radius of the circle, set TRYAGAIN to 0 for another round
+           OPEN I-O RATE-MASTER-FILE.
+           IF WS-RATE-STATUS NOT = '00' THEN
+                   OPEN OUTPUT RATE-MASTER-FILE
+                   CLOSE RATE-MASTER-FILE
+                   OPEN I-O RATE-MASTER-FILE
+           END-IF.
+           DISPLAY 'Enter material code (6 chars, blank for none): '.
+           ACCEPT WS-MATERIAL-CODE.
+           DISPLAY 'Enter unit of measure - CM or IN: '.
+           ACCEPT WS-UNIT.
+           OPEN EXTEND CIRC-AUDIT-FILE.
+           IF WS-CIRCAUD-STATUS NOT = '00' THEN
+                   OPEN OUTPUT CIRC-AUDIT-FILE
+           END-IF.
+           GO TO SHAPESELECT.
+
+      * pick what is being cut - circle, rectangle, triangle or an
+      * annulus/ring for pipe stock
+
+       SHAPESELECT.
+           DISPLAY 'Select shape to quote:'.
+           DISPLAY 'C for CIRCLE'.
+           DISPLAY 'R for RECTANGLE'.
+           DISPLAY 'T for TRIANGLE'.
+           DISPLAY 'A for ANNULUS (ring / pipe stock)'.
+           ACCEPT WS-SHAPE.
+           IF SHAPE-IS-CIRCLE THEN
+                   GO TO INPUTTYPESELECT
+           END-IF.
+           IF SHAPE-IS-RECTANGLE THEN
+                   GO TO ENTERRECT
+           END-IF.
+           IF SHAPE-IS-TRIANGLE THEN
+                   GO TO ENTERTRIANGLE
+           END-IF.
+           IF SHAPE-IS-ANNULUS THEN
+                   GO TO ENTERANNULUS
+           END-IF.
+           DISPLAY 'You choose poorly, try again.'.
+           GO TO SHAPESELECT.
+
+      * choose whether the shop-floor figure is a radius or a
+      * diameter
+
+       INPUTTYPESELECT.
+           DISPLAY 'Enter input type - R for radius, D for diameter: '.
+           ACCEPT WS-INPUT-TYPE.
+           DISPLAY 'Sizing mode - N for normal, L for large vessel: '.
+           ACCEPT WS-VESSEL-MODE.
+
+      * enter radius of the circle, into the wide large-vessel fields
+      * when LARGE-VESSEL-MODE is set
        ENTERRADIUS.
            DISPLAY FUNCTION TRIM(WS-NAME) WITH NO ADVANCING.
-           DISPLAY ' enter radius of the circle: '.
-           ACCEPT WS-RADIUS.
+           IF LARGE-VESSEL-MODE THEN
+                   IF INPUT-IS-DIAMETER THEN
+                           DISPLAY ' enter diameter of the vessel: '
+                           ACCEPT WS-LG-RADIUS
+                           DIVIDE WS-LG-RADIUS BY 2
+                               GIVING WS-LG-RADIUS
+                   ELSE
+                           DISPLAY ' enter radius of the vessel: '
+                           ACCEPT WS-LG-RADIUS
+                   END-IF
+           ELSE
+                   IF INPUT-IS-DIAMETER THEN
+                           DISPLAY ' enter diameter of the circle: '
+                           ACCEPT WS-RADIUS-STAGE
+                           DIVIDE WS-RADIUS-STAGE BY 2
+                               GIVING WS-RADIUS-STAGE
+                   ELSE
+                           DISPLAY ' enter radius of the circle: '
+                           ACCEPT WS-RADIUS-STAGE
+                   END-IF
+           END-IF.
            GO TO RADIUSCHECK.
 
-      * check if radius is LE than 0, if yes ask for a value
+      * check the radius is positive, and for normal mode explicitly
+      * flag a value too large for WS-RADIUS's PIC S9(2)V9(2) instead
+      * of silently truncating it
 
        RADIUSCHECK.
-           IF WS-RADIUS IS <= 0 THEN
-                   DISPLAY 'Lower or equal to zero, try again!'
-                   GO TO ENTERRADIUS
+           IF LARGE-VESSEL-MODE THEN
+                   IF WS-LG-RADIUS IS <= 0 THEN
+                           DISPLAY 'Lower or equal to zero, try again!'
+                           MOVE 'CIRCLE(LG)' TO WS-SHAPE-DESC
+                           MOVE 'BADINPUT' TO WS-ERROR-CODE
+                           MOVE 0 TO WS-AREA
+                           MOVE 0 TO WS-COST
+                           PERFORM WRITE-CIRC-AUDIT
+                           GO TO ENTERRADIUS
+                   END-IF
+                   IF WS-LG-RADIUS > 31622.77 THEN
+                           DISPLAY 'Radius too large for large vessel '
+                               WITH NO ADVANCING
+                           DISPLAY 'mode (max 31622.77), try again.'
+                           MOVE 'CIRCLE(LG)' TO WS-SHAPE-DESC
+                           MOVE 'OVERFLOW' TO WS-ERROR-CODE
+                           MOVE 0 TO WS-AREA
+                           MOVE 0 TO WS-COST
+                           PERFORM WRITE-CIRC-AUDIT
+                           GO TO INPUTTYPESELECT
+                   ELSE
+                           GO TO LGRADIUSCALC
+                   END-IF
            ELSE
-                   GO TO RADIUSCALC
+                   IF WS-RADIUS-STAGE IS <= 0 THEN
+                           DISPLAY 'Lower or equal to zero, try again!'
+                           MOVE 'CIRCLE' TO WS-SHAPE-DESC
+                           MOVE 'BADINPUT' TO WS-ERROR-CODE
+                           MOVE 0 TO WS-AREA
+                           MOVE 0 TO WS-COST
+                           PERFORM WRITE-CIRC-AUDIT
+                           GO TO ENTERRADIUS
+                   END-IF
+                   IF WS-RADIUS-STAGE > 99.99 THEN
+                           DISPLAY 'Radius too large for normal mode '
+                               WITH NO ADVANCING
+                           DISPLAY '(max 99.99) - switch sizing mode '
+                               WITH NO ADVANCING
+                           DISPLAY 'to Large Vessel and try again.'
+                           MOVE 'CIRCLE' TO WS-SHAPE-DESC
+                           MOVE 'OVERFLOW' TO WS-ERROR-CODE
+                           MOVE 0 TO WS-AREA
+                           MOVE 0 TO WS-COST
+                           PERFORM WRITE-CIRC-AUDIT
+                           GO TO INPUTTYPESELECT
+                   ELSE
+                           MOVE WS-RADIUS-STAGE TO WS-RADIUS
+                           GO TO RADIUSCALC
+                   END-IF
            END-IF.
- 
+
       * calculate area as radius sqr multiplied by PI
 
         RADIUSCALC.
            MULTIPLY WS-RADIUS BY WS-RADIUS GIVING WS-RADIUSSQR.
            MULTIPLY WS-RADIUSSQR BY WS-PI GIVING WS-AREA.
+           MOVE 'CIRCLE' TO WS-SHAPE-DESC.
+           GO TO COMMONOUTPUT.
+
+      * large vessel circle area, using the wide radius fields so a
+      * multi-meter tank or vessel head does not overflow
+
+       LGRADIUSCALC.
+           MULTIPLY WS-LG-RADIUS BY WS-LG-RADIUS
+               GIVING WS-LG-RADIUSSQR.
+           MULTIPLY WS-LG-RADIUSSQR BY WS-PI GIVING WS-AREA.
+           MOVE 'CIRCLE(LG)' TO WS-SHAPE-DESC.
+           GO TO COMMONOUTPUT.
+
+      * rectangular plate
+
+       ENTERRECT.
+           DISPLAY 'Enter length: '.
+           ACCEPT WS-LENGTH.
+           DISPLAY 'Enter width: '.
+           ACCEPT WS-WIDTH.
+           IF WS-LENGTH <= 0 OR WS-WIDTH <= 0 THEN
+                   DISPLAY 'Lower or equal to zero, try again!'
+                   MOVE 'RECTANGLE' TO WS-SHAPE-DESC
+                   MOVE 'BADINPUT' TO WS-ERROR-CODE
+                   MOVE 0 TO WS-AREA
+                   MOVE 0 TO WS-COST
+                   PERFORM WRITE-CIRC-AUDIT
+                   GO TO ENTERRECT
+           END-IF.
+           MULTIPLY WS-LENGTH BY WS-WIDTH GIVING WS-AREA.
+           MOVE 'RECTANGLE' TO WS-SHAPE-DESC.
+           GO TO COMMONOUTPUT.
+
+      * triangular gusset stock
+
+       ENTERTRIANGLE.
+           DISPLAY 'Enter base: '.
+           ACCEPT WS-BASE.
+           DISPLAY 'Enter height: '.
+           ACCEPT WS-HEIGHT.
+           IF WS-BASE <= 0 OR WS-HEIGHT <= 0 THEN
+                   DISPLAY 'Lower or equal to zero, try again!'
+                   MOVE 'TRIANGLE' TO WS-SHAPE-DESC
+                   MOVE 'BADINPUT' TO WS-ERROR-CODE
+                   MOVE 0 TO WS-AREA
+                   MOVE 0 TO WS-COST
+                   PERFORM WRITE-CIRC-AUDIT
+                   GO TO ENTERTRIANGLE
+           END-IF.
+           COMPUTE WS-AREA = (WS-BASE * WS-HEIGHT) / 2.
+           MOVE 'TRIANGLE' TO WS-SHAPE-DESC.
+           GO TO COMMONOUTPUT.
+
+      * annulus / ring, for pipe stock
+
+       ENTERANNULUS.
+           DISPLAY 'Enter outer radius: '.
+           ACCEPT WS-OUTER-RADIUS.
+           DISPLAY 'Enter inner radius: '.
+           ACCEPT WS-INNER-RADIUS.
+           IF WS-OUTER-RADIUS <= WS-INNER-RADIUS
+               OR WS-INNER-RADIUS < 0 THEN
+                   DISPLAY 'Outer must exceed inner, try again!'
+                   MOVE 'ANNULUS' TO WS-SHAPE-DESC
+                   MOVE 'BADINPUT' TO WS-ERROR-CODE
+                   MOVE 0 TO WS-AREA
+                   MOVE 0 TO WS-COST
+                   PERFORM WRITE-CIRC-AUDIT
+                   GO TO ENTERANNULUS
+           END-IF.
+           MULTIPLY WS-OUTER-RADIUS BY WS-OUTER-RADIUS
+               GIVING WS-OUTERSQR.
+           MULTIPLY WS-INNER-RADIUS BY WS-INNER-RADIUS
+               GIVING WS-INNERSQR.
+           COMPUTE WS-AREA = (WS-OUTERSQR - WS-INNERSQR) * WS-PI.
+           MOVE 'ANNULUS' TO WS-SHAPE-DESC.
+           GO TO COMMONOUTPUT.
+
+      * output and try-again logic shared by every shape
+
+       COMMONOUTPUT.
            DISPLAY FUNCTION TRIM(WS-NAME) WITH NO ADVANCING.
-           DISPLAY ', are of the circle with radius ' WITH NO ADVANCING.
-           DISPLAY WS-RADIUS WITH NO ADVANCING.
+           DISPLAY ', area of the ' WS-SHAPE-DESC WITH NO ADVANCING.
            DISPLAY ' is: ' WITH NO ADVANCING.
-           DISPLAY WS-AREA.
-
-      * asking if user wants to do it again
+           DISPLAY WS-AREA WITH NO ADVANCING.
+           DISPLAY ' sq ' WS-UNIT.
+           MOVE SPACES TO WS-ERROR-CODE.
+           PERFORM MATERIALCOST.
+           PERFORM WRITE-CIRC-AUDIT.
 
            DISPLAY 'Do you want to try again?'.
            ACCEPT WS-TRYAGAIN.
 
-      * if his answer is from YESANSWER, returning to enter radius, otherwise BYE
-
            IF YESANSWER THEN
-                   GO TO ENTERRADIUS
+                   GO TO SHAPESELECT
            ELSE
                    DISPLAY FUNCTION TRIM(WS-NAME) WITH NO ADVANCING
                    DISPLAY ', bye then.'
+                   CLOSE RATE-MASTER-FILE
+                   CLOSE CIRC-AUDIT-FILE
                    STOP RUN
            END-IF.
 
            STOP RUN.
+
+      * look up the material's price-per-unit-area in the rate master
+      * and print a cost line under the area
+
+       MATERIALCOST.
+           MOVE 'N' TO WS-MATERIAL-FOUND.
+           MOVE 0 TO WS-COST.
+           IF WS-MATERIAL-CODE = SPACES THEN
+                   GO TO MATERIALCOST-EXIT
+           END-IF.
+           MOVE WS-MATERIAL-CODE TO RM-MATERIAL-CODE.
+           READ RATE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'Unknown material code, no cost quoted.'
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MATERIAL-FOUND
+           END-READ.
+           IF MATERIAL-WAS-FOUND THEN
+                   COMPUTE WS-COST = WS-AREA * RM-PRICE-PER-AREA
+                       ON SIZE ERROR
+                           DISPLAY 'Cost too large to represent, no '
+                               WITH NO ADVANCING
+                           DISPLAY 'cost quoted.'
+                           MOVE 0 TO WS-COST
+                           MOVE 'COSTOVFL' TO WS-ERROR-CODE
+                       NOT ON SIZE ERROR
+                           DISPLAY 'Material cost for this piece is: '
+                               WITH NO ADVANCING
+                           DISPLAY WS-COST
+                   END-COMPUTE
+           END-IF.
+       MATERIALCOST-EXIT.
+           EXIT.
+
+      * append one record per quote (or rejected/overflowed attempt)
+      * to the audit trail, so the daily operations summary can
+      * report on it
+
+       WRITE-CIRC-AUDIT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO ZA-TIMESTAMP.
+           MOVE WS-NAME TO ZA-NAME.
+           MOVE WS-SHAPE-DESC TO ZA-SHAPE.
+           MOVE WS-AREA TO ZA-AREA.
+           MOVE WS-MATERIAL-CODE TO ZA-MATERIAL-CODE.
+           MOVE WS-COST TO ZA-COST.
+           MOVE WS-ERROR-CODE TO ZA-ERROR-CODE.
+           WRITE ZA-RECORD.
