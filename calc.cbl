@@ -1,28 +1,170 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT CALC-CKPT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CALC-MEMORY-FILE ASSIGN TO "CALCMEM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-OPERATOR-ID
+               FILE STATUS IS WS-MEMORY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CALC-TRANS-FILE.
+       01 CT-RECORD.
+           05 CT-FNINPUT PIC S9(5)V9(2).
+           05 CT-SNINPUT PIC S9(5)V9(2).
+           05 CT-OPER PIC 9(1).
+
+       FD CALC-CKPT-FILE.
+       01 CK-RECORD.
+           05 CK-TXN-COUNT PIC 9(8).
+
+       FD CALC-AUDIT-FILE.
+           COPY calcaud.
+
+       FD CALC-MEMORY-FILE.
+       01 CM-RECORD.
+           05 CM-OPERATOR-ID PIC X(8).
+           05 CM-VALUE PIC S9(10)V9(2).
+
        WORKING-STORAGE SECTION.
        01 WS-FNINPUT PIC S9(5)V9(2).
        01 WS-SNINPUT PIC S9(5)V9(2).
        01 WS-RESULT PIC S9(10)V9(2).
        01 WS-OPER PIC 9(1).
-       01 WS-DECISION PIC 9(1).
+
+      * batch mode with restart/checkpoint
+       01 WS-RUN-MODE PIC X(1) VALUE 'I'.
+           88 WS-INTERACTIVE-MODE VALUE 'I'.
+           88 WS-BATCH-MODE VALUE 'B'.
+       01 WS-CKPT-INTERVAL PIC 9(4) VALUE 10.
+       01 WS-TXN-COUNT PIC 9(8) VALUE 0.
+       01 WS-FINAL-COUNT PIC 9(8) VALUE 0.
+       01 WS-RESTART-COUNT PIC 9(8) VALUE 0.
+       01 WS-SKIP-COUNT PIC 9(8) VALUE 0.
+       01 WS-TRANS-STATUS PIC X(2).
+       01 WS-CKPT-STATUS PIC X(2).
+
+      * audit trail of every calculation performed
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       01 WS-DIVZERO-FLAG PIC X(1) VALUE 'N'.
+           88 WS-DIVZERO-HIT VALUE 'Y'.
+       01 WS-ERROR-CODE PIC X(8) VALUE SPACES.
+       01 WS-TIMESTAMP PIC X(21).
+
+      * staging buffers used to edit-check keyed input before it is
+      * used as a numeric field - an optional leading sign character
+      * plus 7 digits. The digit portion is redefined over the
+      * numeric picture so validating its alphanumeric view does not
+      * disturb the implied decimal point the way a cross-type MOVE
+      * would, and the sign (if any) is applied afterward.
+       01 WS-FN-BUF PIC X(8).
+       01 WS-FN-SIGN PIC X(1).
+       01 WS-FN-DIGITS PIC X(7).
+       01 WS-FN-DIGITS-NUM REDEFINES WS-FN-DIGITS PIC S9(5)V9(2).
+       01 WS-SN-BUF PIC X(8).
+       01 WS-SN-SIGN PIC X(1).
+       01 WS-SN-DIGITS PIC X(7).
+       01 WS-SN-DIGITS-NUM REDEFINES WS-SN-DIGITS PIC S9(5)V9(2).
+       01 WS-OPER-BUF PIC X(1).
+
+      * persistent memory register, keyed by operator/terminal ID,
+      * surviving across CALC invocations
+       01 WS-MEMORY-STATUS PIC X(2).
+       01 WS-DEC-BUF PIC X(2).
 
        PROCEDURE DIVISION.
 
+       MODESELECT.
+           DISPLAY 'Enter operator ID (8 chars max): '.
+           ACCEPT WS-OPERATOR-ID.
+           OPEN EXTEND CALC-AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = '00' THEN
+                   OPEN OUTPUT CALC-AUDIT-FILE
+           END-IF.
+           OPEN I-O CALC-MEMORY-FILE.
+           IF WS-MEMORY-STATUS NOT = '00' THEN
+                   OPEN OUTPUT CALC-MEMORY-FILE
+                   CLOSE CALC-MEMORY-FILE
+                   OPEN I-O CALC-MEMORY-FILE
+           END-IF.
+           DISPLAY 'Run mode - I for Interactive, B for Batch: '.
+           ACCEPT WS-RUN-MODE.
+           IF WS-BATCH-MODE THEN
+                   GO TO BATCHINIT
+           ELSE
+                   GO TO INPUTNUMBERS
+           END-IF.
+
        INPUTNUMBERS.
-           DISPLAY 'Enter first number (5 + 2 dec): '.
-           ACCEPT WS-FNINPUT.
-           DISPLAY 'Enter second number (5 + 2 dec): '.
-           ACCEPT WS-SNINPUT.
+           DISPLAY 'Enter first number (5 + 2 dec, no dot, optional '.
+           DISPLAY 'leading + or -): '.
+           ACCEPT WS-FN-BUF.
+           IF WS-FN-BUF(1:1) = '-' OR WS-FN-BUF(1:1) = '+' THEN
+                   MOVE WS-FN-BUF(1:1) TO WS-FN-SIGN
+                   MOVE WS-FN-BUF(2:7) TO WS-FN-DIGITS
+           ELSE
+                   MOVE SPACE TO WS-FN-SIGN
+                   MOVE WS-FN-BUF(1:7) TO WS-FN-DIGITS
+           END-IF.
+           IF WS-FN-DIGITS IS NOT NUMERIC THEN
+                   DISPLAY 'Not numeric, try again.'
+                   GO TO INPUTNUMBERS
+           END-IF.
+           MOVE WS-FN-DIGITS-NUM TO WS-FNINPUT.
+           IF WS-FN-SIGN = '-' THEN
+                   MULTIPLY WS-FNINPUT BY -1 GIVING WS-FNINPUT
+           END-IF.
+       INPUTSECONDNUM.
+           DISPLAY 'Enter second number (5 + 2 dec, no dot, optional '.
+           DISPLAY 'leading + or -): '.
+           ACCEPT WS-SN-BUF.
+           IF WS-SN-BUF(1:1) = '-' OR WS-SN-BUF(1:1) = '+' THEN
+                   MOVE WS-SN-BUF(1:1) TO WS-SN-SIGN
+                   MOVE WS-SN-BUF(2:7) TO WS-SN-DIGITS
+           ELSE
+                   MOVE SPACE TO WS-SN-SIGN
+                   MOVE WS-SN-BUF(1:7) TO WS-SN-DIGITS
+           END-IF.
+           IF WS-SN-DIGITS IS NOT NUMERIC THEN
+                   DISPLAY 'Not numeric, try again.'
+                   GO TO INPUTSECONDNUM
+           END-IF.
+           MOVE WS-SN-DIGITS-NUM TO WS-SNINPUT.
+           IF WS-SN-SIGN = '-' THEN
+                   MULTIPLY WS-SNINPUT BY -1 GIVING WS-SNINPUT
+           END-IF.
        INPUTOPERATION.
            DISPLAY 'Enter desired operation:'.
            DISPLAY '1 for ADD'.
            DISPLAY '2 for SUB'.
            DISPLAY '3 for MUL'.
            DISPLAY '4 for DIV'.
-           ACCEPT WS-OPER.
-           GO TO ADDNUM SUBNUM MULNUM DIVNUM DEPENDING ON WS-OPER.
+           DISPLAY '5 for MOD'.
+           DISPLAY '6 for POWER'.
+           DISPLAY '7 for PERCENT-OF'.
+           DISPLAY '8 for SQRT (of first number only)'.
+           ACCEPT WS-OPER-BUF.
+           IF WS-OPER-BUF IS NOT NUMERIC THEN
+                   DISPLAY 'Not numeric, try again.'
+                   GO TO INPUTOPERATION
+           END-IF.
+           MOVE WS-OPER-BUF TO WS-OPER.
+           MOVE SPACES TO WS-ERROR-CODE.
+           GO TO ADDNUM SUBNUM MULNUM DIVNUM MODNUM POWNUM PCTNUM
+               SQRTNUM DEPENDING ON WS-OPER.
            DISPLAY 'You choose poorly, try again.'.
            GO TO INPUTOPERATION.
 
@@ -31,41 +173,298 @@
            DISPLAY 'Result of ' WITH NO ADVANCING.
            DISPLAY WS-FNINPUT ' + ' WS-SNINPUT WITH NO ADVANCING.
            DISPLAY ' is ' WS-RESULT.
-           GO TO DECISION.
+           MOVE 'N' TO WS-DIVZERO-FLAG.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF WS-BATCH-MODE THEN
+                   GO TO BATCHNEXT
+           ELSE
+                   GO TO DECISION
+           END-IF.
 
        SUBNUM.
            COMPUTE WS-RESULT = WS-FNINPUT - WS-SNINPUT.
            DISPLAY 'Resullt of ' WITH NO ADVANCING.
            DISPLAY WS-FNINPUT ' - ' WS-SNINPUT WITH NO ADVANCING.
            DISPLAY ' is ' WS-RESULT.
-           GO TO DECISION.
+           MOVE 'N' TO WS-DIVZERO-FLAG.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF WS-BATCH-MODE THEN
+                   GO TO BATCHNEXT
+           ELSE
+                   GO TO DECISION
+           END-IF.
 
        MULNUM.
            COMPUTE WS-RESULT = WS-FNINPUT * WS-SNINPUT.
            DISPLAY 'Result of ' WITH NO ADVANCING.
            DISPLAY WS-FNINPUT ' * ' WS-SNINPUT WITH NO ADVANCING.
            DISPLAY ' is ' WS-RESULT.
-           GO TO DECISION.
+           MOVE 'N' TO WS-DIVZERO-FLAG.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF WS-BATCH-MODE THEN
+                   GO TO BATCHNEXT
+           ELSE
+                   GO TO DECISION
+           END-IF.
 
        DIVNUM.
            IF WS-SNINPUT = 0 THEN
                    DISPLAY 'Divide by 0'
-                   GO TO DECISION
+                   MOVE 0 TO WS-RESULT
+                   MOVE 'Y' TO WS-DIVZERO-FLAG
+                   PERFORM WRITE-AUDIT-RECORD
+                   IF WS-BATCH-MODE THEN
+                           GO TO BATCHNEXT
+                   ELSE
+                           GO TO DECISION
+                   END-IF
            ELSE
                    COMPUTE WS-RESULT = WS-FNINPUT / WS-SNINPUT
                    DISPLAY 'Result of ' WITH NO ADVANCING
                    DISPLAY WS-FNINPUT ' / ' WS-SNINPUT WITH NO ADVANCING
                    DISPLAY ' is ' WS-RESULT
+                   MOVE 'N' TO WS-DIVZERO-FLAG
+                   PERFORM WRITE-AUDIT-RECORD
+                   IF WS-BATCH-MODE THEN
+                           GO TO BATCHNEXT
+                   ELSE
+                           GO TO DECISION
+                   END-IF
+           END-IF.
+
+      * MOD, POWER, PERCENT-OF and SQRT follow the same display
+      * and audit pattern as the original four operations.
+
+       MODNUM.
+           IF WS-SNINPUT = 0 THEN
+                   DISPLAY 'Divide by 0'
+                   MOVE 0 TO WS-RESULT
+                   MOVE 'Y' TO WS-DIVZERO-FLAG
+                   PERFORM WRITE-AUDIT-RECORD
+                   IF WS-BATCH-MODE THEN
+                           GO TO BATCHNEXT
+                   ELSE
+                           GO TO DECISION
+                   END-IF
+           END-IF.
+           COMPUTE WS-RESULT = FUNCTION MOD(WS-FNINPUT WS-SNINPUT).
+           DISPLAY 'Result of ' WITH NO ADVANCING.
+           DISPLAY WS-FNINPUT ' MOD ' WS-SNINPUT WITH NO ADVANCING.
+           DISPLAY ' is ' WS-RESULT.
+           MOVE 'N' TO WS-DIVZERO-FLAG.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF WS-BATCH-MODE THEN
+                   GO TO BATCHNEXT
+           ELSE
+                   GO TO DECISION
+           END-IF.
+
+       POWNUM.
+           COMPUTE WS-RESULT = WS-FNINPUT ** WS-SNINPUT.
+           DISPLAY 'Result of ' WITH NO ADVANCING.
+           DISPLAY WS-FNINPUT ' POWER ' WS-SNINPUT WITH NO ADVANCING.
+           DISPLAY ' is ' WS-RESULT.
+           MOVE 'N' TO WS-DIVZERO-FLAG.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF WS-BATCH-MODE THEN
+                   GO TO BATCHNEXT
+           ELSE
+                   GO TO DECISION
+           END-IF.
+
+       PCTNUM.
+           COMPUTE WS-RESULT = (WS-FNINPUT * WS-SNINPUT) / 100.
+           DISPLAY 'Result of ' WITH NO ADVANCING.
+           DISPLAY WS-FNINPUT ' PERCENT-OF ' WS-SNINPUT
+               WITH NO ADVANCING.
+           DISPLAY ' is ' WS-RESULT.
+           MOVE 'N' TO WS-DIVZERO-FLAG.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF WS-BATCH-MODE THEN
+                   GO TO BATCHNEXT
+           ELSE
+                   GO TO DECISION
+           END-IF.
+
+       SQRTNUM.
+           IF WS-FNINPUT < 0 THEN
+                   DISPLAY 'Cannot take square root of a negative '
+                       WITH NO ADVANCING
+                   DISPLAY 'number.'
+                   MOVE 0 TO WS-RESULT
+                   MOVE 'N' TO WS-DIVZERO-FLAG
+                   MOVE 'SQRTNEG' TO WS-ERROR-CODE
+                   PERFORM WRITE-AUDIT-RECORD
+                   IF WS-BATCH-MODE THEN
+                           GO TO BATCHNEXT
+                   ELSE
+                           GO TO DECISION
+                   END-IF
+           END-IF.
+           COMPUTE WS-RESULT = FUNCTION SQRT(WS-FNINPUT).
+           DISPLAY 'Result of ' WITH NO ADVANCING.
+           DISPLAY 'SQRT ' WS-FNINPUT WITH NO ADVANCING.
+           DISPLAY ' is ' WS-RESULT.
+           MOVE 'N' TO WS-DIVZERO-FLAG.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF WS-BATCH-MODE THEN
+                   GO TO BATCHNEXT
+           ELSE
                    GO TO DECISION
            END-IF.
 
        DECISION.
-           SET WS-DECISION TO 0.
-           DISPLAY 'Want to do different calculation (1 = YES)?'.
-           ACCEPT WS-DECISION.
-           IF WS-DECISION = 1 THEN
+           DISPLAY 'Want to do different calculation (1 = YES),'.
+           DISPLAY 'or M+/M-/MR for the memory register, else quit: '.
+           ACCEPT WS-DEC-BUF.
+           IF WS-DEC-BUF = 'M+' THEN
+                   PERFORM MEMORY-ADD
+                   GO TO DECISION
+           END-IF.
+           IF WS-DEC-BUF = 'M-' THEN
+                   PERFORM MEMORY-SUB
+                   GO TO DECISION
+           END-IF.
+           IF WS-DEC-BUF = 'MR' THEN
+                   PERFORM MEMORY-RECALL
+                   GO TO INPUTSECONDNUM
+           END-IF.
+           IF WS-DEC-BUF(1:1) = '1' THEN
                    GO TO INPUTNUMBERS
            ELSE
                    DISPLAY 'Goodbye!'
+                   CLOSE CALC-AUDIT-FILE
+                   CLOSE CALC-MEMORY-FILE
                    STOP RUN
            END-IF.
+
+      * M+/M-/MR against the operator's memory register so a result
+      * can be carried into the next calculation.
+
+       MEMORY-ADD.
+           MOVE WS-OPERATOR-ID TO CM-OPERATOR-ID.
+           READ CALC-MEMORY-FILE
+               INVALID KEY
+                   MOVE WS-OPERATOR-ID TO CM-OPERATOR-ID
+                   MOVE WS-RESULT TO CM-VALUE
+                   WRITE CM-RECORD
+               NOT INVALID KEY
+                   ADD WS-RESULT TO CM-VALUE
+                   REWRITE CM-RECORD
+           END-READ.
+
+       MEMORY-SUB.
+           MOVE WS-OPERATOR-ID TO CM-OPERATOR-ID.
+           READ CALC-MEMORY-FILE
+               INVALID KEY
+                   MOVE WS-OPERATOR-ID TO CM-OPERATOR-ID
+                   COMPUTE CM-VALUE = 0 - WS-RESULT
+                   WRITE CM-RECORD
+               NOT INVALID KEY
+                   SUBTRACT WS-RESULT FROM CM-VALUE
+                   REWRITE CM-RECORD
+           END-READ.
+
+       MEMORY-RECALL.
+           MOVE WS-OPERATOR-ID TO CM-OPERATOR-ID.
+           READ CALC-MEMORY-FILE
+               INVALID KEY
+                   DISPLAY 'Memory is empty, recalling 0.'
+                   MOVE 0 TO WS-FNINPUT
+               NOT INVALID KEY
+                   MOVE CM-VALUE TO WS-FNINPUT
+                   DISPLAY 'Recalled ' WS-FNINPUT ' from memory.'
+           END-READ.
+
+      * append one record per calculation to the audit trail so
+      * finance can reconstruct what ran against an account.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO CA-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO CA-OPERATOR-ID.
+           MOVE WS-FNINPUT TO CA-FNINPUT.
+           MOVE WS-SNINPUT TO CA-SNINPUT.
+           MOVE WS-OPER TO CA-OPER.
+           MOVE WS-RESULT TO CA-RESULT.
+           MOVE WS-DIVZERO-FLAG TO CA-DIVZERO.
+           MOVE WS-ERROR-CODE TO CA-ERROR-CODE.
+           WRITE CA-RECORD.
+
+      * unattended batch processing of a transaction file with a
+      * checkpoint written every WS-CKPT-INTERVAL transactions so a
+      * job that dies mid-file can be restarted without reprocessing.
+
+       BATCHINIT.
+           MOVE 0 TO WS-RESTART-COUNT.
+           OPEN INPUT CALC-CKPT-FILE.
+           IF WS-CKPT-STATUS = '00' THEN
+                   READ CALC-CKPT-FILE
+                       AT END MOVE 0 TO WS-RESTART-COUNT
+                       NOT AT END MOVE CK-TXN-COUNT TO WS-RESTART-COUNT
+                   END-READ
+                   CLOSE CALC-CKPT-FILE
+           END-IF.
+           MOVE WS-RESTART-COUNT TO WS-TXN-COUNT.
+           OPEN INPUT CALC-TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = '00' THEN
+                   DISPLAY 'Unable to open transaction file, aborting.'
+                   STOP RUN
+           END-IF.
+           IF WS-RESTART-COUNT > 0 THEN
+                   DISPLAY 'Restarting after checkpoint at transaction '
+                       WS-RESTART-COUNT
+                   PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                       UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                       READ CALC-TRANS-FILE
+                           AT END GO TO BATCHEND
+                       END-READ
+                   END-PERFORM
+           END-IF.
+
+       BATCHREAD.
+           READ CALC-TRANS-FILE
+               AT END GO TO BATCHEND
+           END-READ.
+           MOVE CT-FNINPUT TO WS-FNINPUT.
+           MOVE CT-SNINPUT TO WS-SNINPUT.
+           MOVE CT-OPER TO WS-OPER.
+           MOVE SPACES TO WS-ERROR-CODE.
+           GO TO ADDNUM SUBNUM MULNUM DIVNUM MODNUM POWNUM PCTNUM
+               SQRTNUM DEPENDING ON WS-OPER.
+           DISPLAY 'Bad OPER code in transaction, skipping record.'.
+           MOVE 0 TO WS-RESULT.
+           MOVE 'N' TO WS-DIVZERO-FLAG.
+           MOVE 'BADOPER' TO WS-ERROR-CODE.
+           PERFORM WRITE-AUDIT-RECORD.
+           GO TO BATCHNEXT.
+
+       BATCHNEXT.
+           ADD 1 TO WS-TXN-COUNT.
+           IF FUNCTION MOD(WS-TXN-COUNT, WS-CKPT-INTERVAL) = 0 THEN
+                   PERFORM WRITE-CHECKPOINT
+           END-IF.
+           GO TO BATCHREAD.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CALC-CKPT-FILE.
+           IF WS-CKPT-STATUS NOT = '00' THEN
+                   DISPLAY 'Unable to open checkpoint file, aborting.'
+                   CLOSE CALC-TRANS-FILE
+                   CLOSE CALC-AUDIT-FILE
+                   CLOSE CALC-MEMORY-FILE
+                   STOP RUN
+           END-IF.
+           MOVE WS-TXN-COUNT TO CK-TXN-COUNT.
+           WRITE CK-RECORD.
+           CLOSE CALC-CKPT-FILE.
+
+       BATCHEND.
+           MOVE WS-TXN-COUNT TO WS-FINAL-COUNT.
+           MOVE 0 TO WS-TXN-COUNT.
+           PERFORM WRITE-CHECKPOINT.
+           CLOSE CALC-TRANS-FILE.
+           CLOSE CALC-AUDIT-FILE.
+           CLOSE CALC-MEMORY-FILE.
+           DISPLAY 'Batch complete, ' WS-FINAL-COUNT ' txns processed.'.
+           STOP RUN.
