@@ -0,0 +1,11 @@
+      * CALC audit trail record layout, shared between CALC and
+      * DAILYOPSRPT
+       01 CA-RECORD.
+           05 CA-TIMESTAMP PIC X(21).
+           05 CA-OPERATOR-ID PIC X(8).
+           05 CA-FNINPUT PIC S9(5)V9(2).
+           05 CA-SNINPUT PIC S9(5)V9(2).
+           05 CA-OPER PIC 9(1).
+           05 CA-RESULT PIC S9(10)V9(2).
+           05 CA-DIVZERO PIC X(1).
+           05 CA-ERROR-CODE PIC X(8).
