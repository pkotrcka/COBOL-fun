@@ -0,0 +1,11 @@
+      * shared name/try-again/output fields for the area-quoting
+      * shape subsystem
+       01 WS-NAME PIC A(10).
+       01 WS-TRYAGAIN PIC X(10).
+	88 YESANSWER VALUE "yes", "Yes", "ja", "Ja", "ano", "Ano".
+       01 WS-UNIT PIC X(2) VALUE 'CM'.
+	88 UNIT-IS-CM VALUE 'CM'.
+	88 UNIT-IS-IN VALUE 'IN'.
+      * widened to also hold large-vessel circle areas
+       01 WS-AREA PIC S9(10)V9(4).
+       01 WS-SHAPE-DESC PIC X(12).
