@@ -0,0 +1,10 @@
+      * CIRCLEAREA/AREACALC audit trail record layout, shared between
+      * CIRCLEAREA and DAILYOPSRPT
+       01 ZA-RECORD.
+           05 ZA-TIMESTAMP PIC X(21).
+           05 ZA-NAME PIC X(10).
+           05 ZA-SHAPE PIC X(12).
+           05 ZA-AREA PIC S9(10)V9(4).
+           05 ZA-MATERIAL-CODE PIC X(6).
+           05 ZA-COST PIC S9(15)V9(2).
+           05 ZA-ERROR-CODE PIC X(8).
