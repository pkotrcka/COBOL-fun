@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYOPSRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCAUD-STATUS.
+           SELECT CIRC-AUDIT-FILE ASSIGN TO "CIRCAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CIRCAUD-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "DAILYOPS.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CALC-AUDIT-FILE.
+           COPY calcaud.
+
+       FD CIRC-AUDIT-FILE.
+           COPY circaud.
+
+       FD REPORT-FILE.
+       01 RPT-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      * date filter, defaulted to today
+       01 WS-TARGET-DATE PIC X(8).
+       01 WS-USE-TODAY PIC X(10) VALUE 'yes'.
+	88 YESANSWER-RPT VALUE "yes", "Yes", "ja", "Ja", "ano", "Ano".
+       01 WS-TODAY PIC X(21).
+
+       01 WS-CALCAUD-STATUS PIC X(2).
+       01 WS-CIRCAUD-STATUS PIC X(2).
+       01 WS-REPORT-STATUS PIC X(2).
+       01 WS-EOF-FLAG PIC X(1) VALUE 'N'.
+	88 AT-END-OF-FILE VALUE 'Y'.
+
+      * CALC tallies, one counter per operation code plus a
+      * divide-by-zero counter
+       01 WS-CALC-RECCOUNT PIC 9(8) VALUE 0.
+       01 WS-CALC-OPCOUNT.
+           05 WS-OPCOUNT-ADD PIC 9(6) VALUE 0.
+           05 WS-OPCOUNT-SUB PIC 9(6) VALUE 0.
+           05 WS-OPCOUNT-MUL PIC 9(6) VALUE 0.
+           05 WS-OPCOUNT-DIV PIC 9(6) VALUE 0.
+           05 WS-OPCOUNT-MOD PIC 9(6) VALUE 0.
+           05 WS-OPCOUNT-POW PIC 9(6) VALUE 0.
+           05 WS-OPCOUNT-PCT PIC 9(6) VALUE 0.
+           05 WS-OPCOUNT-SQRT PIC 9(6) VALUE 0.
+       01 WS-CALC-DIVZERO-COUNT PIC 9(6) VALUE 0.
+       01 WS-CALC-DOMAIN-ERR-COUNT PIC 9(6) VALUE 0.
+       01 WS-CALC-BADOPER-COUNT PIC 9(6) VALUE 0.
+
+      * CIRCLEAREA/AREACALC tallies - quote count, area and cost
+      * totals, and error-condition counts
+       01 WS-CIRC-RECCOUNT PIC 9(8) VALUE 0.
+       01 WS-CIRC-QUOTE-COUNT PIC 9(6) VALUE 0.
+       01 WS-CIRC-AREA-TOTAL PIC S9(12)V9(4) VALUE 0.
+       01 WS-CIRC-COST-TOTAL PIC S9(17)V9(2) VALUE 0.
+       01 WS-CIRC-AREA-DISP PIC -Z(11)9.9999.
+       01 WS-CIRC-COST-DISP PIC -Z(16)9.99.
+       01 WS-CIRC-BADINPUT-COUNT PIC 9(6) VALUE 0.
+       01 WS-CIRC-OVERFLOW-COUNT PIC 9(6) VALUE 0.
+       01 WS-CIRC-OTHER-ERR-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * choose which day to summarize, defaulting to today, then
+      * build the report
+
+       MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-TODAY.
+           DISPLAY 'Summarize todays activity? (yes/no): '.
+           ACCEPT WS-USE-TODAY.
+           IF YESANSWER-RPT THEN
+                   MOVE WS-TODAY(1:8) TO WS-TARGET-DATE
+           ELSE
+                   DISPLAY 'Enter target date (YYYYMMDD): '
+                   ACCEPT WS-TARGET-DATE
+           END-IF.
+           OPEN INPUT CALC-AUDIT-FILE.
+           IF WS-CALCAUD-STATUS NOT = '00' THEN
+                   DISPLAY 'No CALC audit trail found for that date, '
+                       WITH NO ADVANCING
+                   DISPLAY 'skipping CALC section.'
+           ELSE
+                   PERFORM SCAN-CALC-AUDIT
+                   CLOSE CALC-AUDIT-FILE
+           END-IF.
+           OPEN INPUT CIRC-AUDIT-FILE.
+           IF WS-CIRCAUD-STATUS NOT = '00' THEN
+                   DISPLAY 'No AREACALC audit trail found for that '
+                       WITH NO ADVANCING
+                   DISPLAY 'date, skipping AREACALC section.'
+           ELSE
+                   PERFORM SCAN-CIRC-AUDIT
+                   CLOSE CIRC-AUDIT-FILE
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = '00' THEN
+                   DISPLAY 'Unable to open report file, aborting.'
+                   STOP RUN
+           END-IF.
+           PERFORM WRITE-REPORT.
+           CLOSE REPORT-FILE.
+           DISPLAY 'Daily operations report written to DAILYOPS.PRT'.
+           STOP RUN.
+
+      * read every CALC audit record for the target date and tally
+      * counts by operation code and divide-by-zero hits
+
+       SCAN-CALC-AUDIT.
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL AT-END-OF-FILE
+               READ CALC-AUDIT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF CA-TIMESTAMP(1:8) = WS-TARGET-DATE THEN
+                               PERFORM TALLY-CALC-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       TALLY-CALC-RECORD.
+           ADD 1 TO WS-CALC-RECCOUNT.
+           IF CA-DIVZERO = 'Y' THEN
+                   ADD 1 TO WS-CALC-DIVZERO-COUNT
+           END-IF.
+           IF CA-ERROR-CODE = 'SQRTNEG' THEN
+                   ADD 1 TO WS-CALC-DOMAIN-ERR-COUNT
+           END-IF.
+           IF CA-ERROR-CODE = 'BADOPER' THEN
+                   ADD 1 TO WS-CALC-BADOPER-COUNT
+           END-IF.
+           EVALUATE CA-OPER
+               WHEN 1 ADD 1 TO WS-OPCOUNT-ADD
+               WHEN 2 ADD 1 TO WS-OPCOUNT-SUB
+               WHEN 3 ADD 1 TO WS-OPCOUNT-MUL
+               WHEN 4 ADD 1 TO WS-OPCOUNT-DIV
+               WHEN 5 ADD 1 TO WS-OPCOUNT-MOD
+               WHEN 6 ADD 1 TO WS-OPCOUNT-POW
+               WHEN 7 ADD 1 TO WS-OPCOUNT-PCT
+               WHEN 8 ADD 1 TO WS-OPCOUNT-SQRT
+               WHEN OTHER CONTINUE
+           END-EVALUATE.
+
+      * read every CIRCLEAREA/AREACALC audit record for the target
+      * date and tally quote counts, area/cost totals and error
+      * conditions
+
+       SCAN-CIRC-AUDIT.
+           MOVE 'N' TO WS-EOF-FLAG.
+           PERFORM UNTIL AT-END-OF-FILE
+               READ CIRC-AUDIT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF ZA-TIMESTAMP(1:8) = WS-TARGET-DATE THEN
+                               PERFORM TALLY-CIRC-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       TALLY-CIRC-RECORD.
+           ADD 1 TO WS-CIRC-RECCOUNT.
+           IF ZA-ERROR-CODE = SPACES THEN
+                   ADD 1 TO WS-CIRC-QUOTE-COUNT
+                   ADD ZA-AREA TO WS-CIRC-AREA-TOTAL
+                   ADD ZA-COST TO WS-CIRC-COST-TOTAL
+           ELSE
+                   IF ZA-ERROR-CODE = 'BADINPUT' THEN
+                           ADD 1 TO WS-CIRC-BADINPUT-COUNT
+                   ELSE
+                           IF ZA-ERROR-CODE = 'OVERFLOW' THEN
+                                   ADD 1 TO WS-CIRC-OVERFLOW-COUNT
+                           ELSE
+                                   ADD 1 TO WS-CIRC-OTHER-ERR-COUNT
+                           END-IF
+                   END-IF
+           END-IF.
+
+      * format and write the summary report lines
+
+       WRITE-REPORT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'DAILY OPERATIONS REPORT FOR ' WS-TARGET-DATE
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE '------------------------------------------' TO
+               RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'CALC - transactions processed: ' WS-CALC-RECCOUNT
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  ADD: ' WS-OPCOUNT-ADD '  SUB: ' WS-OPCOUNT-SUB
+               '  MUL: ' WS-OPCOUNT-MUL '  DIV: ' WS-OPCOUNT-DIV
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  MOD: ' WS-OPCOUNT-MOD '  POWER: ' WS-OPCOUNT-POW
+               '  PCT: ' WS-OPCOUNT-PCT '  SQRT: ' WS-OPCOUNT-SQRT
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  Divide-by-zero errors: ' WS-CALC-DIVZERO-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  Domain errors: ' WS-CALC-DOMAIN-ERR-COUNT
+               '  Bad transaction codes: ' WS-CALC-BADOPER-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'AREACALC - quotes produced: ' WS-CIRC-RECCOUNT
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  Successful quotes: ' WS-CIRC-QUOTE-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-CIRC-AREA-TOTAL TO WS-CIRC-AREA-DISP.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  Total area quoted: '
+               FUNCTION TRIM(WS-CIRC-AREA-DISP)
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-CIRC-COST-TOTAL TO WS-CIRC-COST-DISP.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  Total cost quoted: '
+               FUNCTION TRIM(WS-CIRC-COST-DISP)
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  Bad input errors: ' WS-CIRC-BADINPUT-COUNT
+               '  Overflow errors: ' WS-CIRC-OVERFLOW-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           IF WS-CIRC-OTHER-ERR-COUNT > 0 THEN
+                   MOVE SPACES TO RPT-LINE
+                   STRING '  Other errors: ' WS-CIRC-OTHER-ERR-COUNT
+                       DELIMITED BY SIZE INTO RPT-LINE
+                   WRITE RPT-LINE
+           END-IF.
